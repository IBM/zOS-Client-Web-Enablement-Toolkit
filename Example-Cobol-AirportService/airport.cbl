@@ -117,12 +117,42 @@
       * //LKED.SYSLIB  DD DSN=&CSSLIB,DISP=SHR                         *
       * //             DD DSN=&LIBPRFX..SCEELKED,DISP=SHR              *
       * //             DD DSN=&LIBPRFX..SCEELKEX,DISP=SHR              *
-      * //GO EXEC PGM=&SRC,PARM='AIRPORT_NAME/POSIX(ON)'               *
+      * //GO EXEC PGM=&SRC,PARM='AIRPORT_LIST/POSIX(ON)'               *
       * //STEPLIB  DD  DSN=&LOAD,DISP=SHR                              *
       * //SYSPRINT DD  SYSOUT=*                                        *
+      * //AIRPOUT  DD DSN=&SRC..AIRPOUT,DISP=(MOD,CATLG,CATLG),        *
+      * //            SPACE=(TRK,(5,5),RLSE),RECFM=FB,LRECL=200        *
+      * //CHKPTDS  DD DSN=&SRC..CHKPTDS,DISP=(,CATLG,CATLG),           *
+      * //            SPACE=(TRK,(1,1),RLSE),RECFM=FB,LRECL=10         *
+      * //AIRMSTR  DD DSN=&SRC..AIRMSTR,DISP=SHR                       *
+      * //HTTPCFG  DD DSN=&SRC..HTTPCFG,DISP=SHR                       *
+      * //HTTPERR  DD DSN=&SRC..HTTPERR,DISP=(MOD,CATLG,CATLG),        *
+      * //            SPACE=(TRK,(5,5),RLSE),RECFM=FB,LRECL=100        *
       * //*                                                            *
-      * //*  where AIRPORT_NAME is the IATA 3 character airport code   *
-      * //*  (e.g. LAX)                                                *
+      * //*  AIRPOUT/HTTPERR use DISP=MOD so a restarted run appends   *
+      * //*  new rows instead of losing ones an earlier, partially-    *
+      * //*  successful run already wrote - the program itself opens   *
+      * //*  EXTEND vs OUTPUT depending on whether a checkpoint was    *
+      * //*  found (see Open-Airport-Output-File/Open-Http-Error-Log). *
+      * //*  CHKPTDS holds the one-record restart checkpoint (req      *
+      * //*  003); it is rewritten in full after every airport and     *
+      * //*  cleared once the whole list finishes with no failures,    *
+      * //*  so it uses plain DISP=(,CATLG,CATLG), not MOD.            *
+      * //*  AIRMSTR is the durable VSAM KSDS airport master; define   *
+      * //*  it with IDCAMS before the first run - this step only      *
+      * //*  opens it DISP=SHR.                                        *
+      * //*  HTTPCFG is optional - omit the DD to use the built-in     *
+      * //*  default host/port/URI shown above.                        *
+      * //*                                                            *
+      * //*  where AIRPORT_LIST is a comma-delimited list of 3         *
+      * //*  character IATA airport codes (e.g. LAX,ORD,JFK)           *
+      * //*                                                            *
+      * //*  NOTE: EXEC PARM= is limited in practice to well under     *
+      * //*  the 100-byte range on most z/OS installations, which      *
+      * //*  caps AIRPORT_LIST at roughly 24 codes (4 bytes per code   *
+      * //*  including its delimiter) even though Airport-Code-Table   *
+      * //*  below has room for 40. Lists that need the full 40-code   *
+      * //*  capacity should be split across separate submissions.     *
       * //*                                                            *
       * -------------------------------------------------------------- *
       *    REFERENCE:                                                  *
@@ -135,10 +165,140 @@
       *     Tookit sample (HTTP) in Cobol programming language         *
       *                                                                *
       * END OF SPECIFICATIONS * * * * * * * * * * * * * * * * * * * * *
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+      * Sequential extract of the airport data retrieved this run, one
+      * fixed-format record per airport, for downstream JCL steps to
+      * FTP or load into the delay-tracking database
+           SELECT AIRPOUT-FILE ASSIGN TO AIRPOUT
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS AIRPOUT-STATUS.
+
+      * Restart checkpoint - a single record holding the last IATA
+      * code successfully completed, so a restart of this job can
+      * resume after it instead of re-hitting the API (and re-burning
+      * the daily rate limit) for airports already processed
+           SELECT CHKPT-FILE ASSIGN TO CHKPTDS
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS CHKPT-STATUS.
+
+      * Durable airport master - one VSAM KSDS record per IATA code,
+      * refreshed on every successful retrieval
+           SELECT AIRMSTR-FILE ASSIGN TO AIRMSTR
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS AIRMSTR-IATA
+               FILE STATUS IS AIRMSTR-STATUS.
+
+      * Optional control-card input overriding the target host, port
+      * and URI path prefix so the load module can be pointed at a
+      * different server without recompiling
+           SELECT HTTPCFG-FILE ASSIGN TO HTTPCFG
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS HTTPCFG-STATUS.
+
+      * Error log - one record per airport whose HTTP request came
+      * back with other than a 200 status, carrying the reason
+      * phrase surfaced by the response header exit
+           SELECT HTTPERR-FILE ASSIGN TO HTTPERR
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS HTTPERR-STATUS.
+
        DATA DIVISION.
 
+       FILE SECTION.
+
+       FD  AIRPOUT-FILE
+           RECORDING MODE IS F.
+
+       01  AIRPOUT-RECORD.
+           05 AIRPOUT-IATA          Pic X(6).
+           05 AIRPOUT-NAME          Pic X(50).
+           05 AIRPOUT-STATE         Pic X(30).
+           05 AIRPOUT-COUNTRY       Pic X(50).
+           05 AIRPOUT-LAT           Pic X(30).
+           05 AIRPOUT-LONG          Pic X(30).
+           05 AIRPOUT-STATUS-TYPE   Pic X(30).
+           05 AIRPOUT-AVERAGE-DELAY Pic X(30).
+           05 AIRPOUT-DELAY-FLAG    Pic X(01).
+           05 AIRPOUT-FILLER        Pic X(50).
+
+       FD  CHKPT-FILE
+           RECORDING MODE IS F.
+
+       01  CHKPT-RECORD.
+           05 CHKPT-IATA   Pic X(03).
+           05 CHKPT-FILLER Pic X(77).
+
+       FD  AIRMSTR-FILE
+           RECORDING MODE IS F.
+
+           COPY AIRMSTR.
+
+       FD  HTTPCFG-FILE
+           RECORDING MODE IS F.
+
+       01  HTTPCFG-RECORD.
+           05 HTTPCFG-HOST         Pic X(60).
+           05 HTTPCFG-PORT         Pic 9(05).
+           05 HTTPCFG-URI-PREFIX   Pic X(60).
+           05 HTTPCFG-KEYRING      Pic X(60).
+           05 HTTPCFG-CERT-LABEL   Pic X(60).
+
+       FD  HTTPERR-FILE
+           RECORDING MODE IS F.
+
+       01  HTTPERR-RECORD.
+           05 HTTPERR-IATA         Pic X(06).
+           05 HTTPERR-RESP-CODE    Pic 9(03).
+           05 HTTPERR-REASON       Pic X(64).
+           05 HTTPERR-FILLER       Pic X(27).
+
        WORKING-STORAGE SECTION.
 
+      * FILE STATUS and open/close bookkeeping for AIRPOUT-FILE
+       01 AIRPOUT-STATUS    Pic X(02) Value "00".
+         88 AIRPOUT-OK           Value "00".
+       01 AIRPOUT-OPEN-FLAG Pic 9 Value 0.
+         88 AIRPOUT-IS-OPEN Value 1.
+
+      * FILE STATUS and restart bookkeeping for CHKPT-FILE
+       01 CHKPT-STATUS Pic X(02) Value "00".
+         88 CHKPT-OK Value "00".
+       01 Checkpoint-Iata        Pic X(3) Value Spaces.
+       01 Checkpoint-Found-Flag  Pic 9 Value 0.
+         88 Checkpoint-Found Value 1.
+       01 Restart-Search-Idx Pic 9(4) Value 0.
+       01 Restart-Start-Idx  Pic 9(4) Value 0.
+       01 Prior-Run-Count    Pic 9(4) Value 0.
+
+      * FILE STATUS and open/close bookkeeping for AIRMSTR-FILE
+       01 AIRMSTR-STATUS    Pic X(02) Value "00".
+         88 AIRMSTR-OK           Value "00".
+         88 AIRMSTR-NOT-FOUND    Value "23".
+       01 AIRMSTR-OPEN-FLAG Pic 9 Value 0.
+         88 AIRMSTR-IS-OPEN Value 1.
+
+      * FILE STATUS for the optional HTTPCFG control-card input, and
+      * the target host/port/URI-prefix it can override
+       01 HTTPCFG-STATUS Pic X(02) Value "00".
+         88 HTTPCFG-OK Value "00".
+       01 Http-Target-Host   Pic X(60)
+             Value "https://www.airport-data.com".
+       01 Http-Target-Port   Pic 9(05) Value 443.
+       01 Http-Uri-Prefix    Pic X(60)
+             Value "/api/ap_info.json?iata=".
+       01 Http-Keyring-Name  Pic X(60) Value Spaces.
+       01 Http-Cert-Label    Pic X(60) Value Spaces.
+
+      * FILE STATUS and open/close bookkeeping for HTTPERR-FILE
+       01 HTTPERR-STATUS    Pic X(02) Value "00".
+         88 HTTPERR-OK           Value "00".
+       01 HTTPERR-OPEN-FLAG Pic 9 Value 0.
+         88 HTTPERR-IS-OPEN Value 1.
+
       * Global vars required for majority of HTTP services
        01 Conn-Handle   Pic X(12) Value Zeros.
        01 Rqst-Handle   Pic X(12) Value Zeros.
@@ -163,6 +323,12 @@
          05 hdr-rspcode-ptr Pointer Value Null.
          05 hdr-count-ptr   Pointer value Null.
          05 hdr-flags-ptr   Pointer Value Null.
+         05 hdr-reason-ptr  Pointer Value Null.
+
+      * Reason phrase from the HTTP status line (e.g. "OK",
+      * "Not Found"), surfaced through the header user data
+      * structure the same way http-resp-code already is
+       01 http-resp-reason Pic X(64) Value Spaces.
 
       * Response status code returned from the server
       * This gets passed to the response header exit
@@ -190,6 +356,39 @@
          88 request-successful   Value 1.
          88 request-unsuccessful Value 0.
 
+      * Table of IATA airport codes parsed out of the PARM field.
+      * A comma-delimited list (e.g. LAX,ORD,JFK) lets one invocation
+      * of this sample walk an entire airport list, reusing a single
+      * connection handle, instead of one JCL submission per airport.
+       01 Airport-Code-Max   Pic 9(4) Value 40.
+       01 Airport-Code-Count Pic 9(4) Value 0.
+       01 Airport-Code-Idx   Pic 9(4) Value 0.
+       01 Airport-Code-Ptr   Pic 9(4) Value 1.
+       01 Current-Airport-Code Pic X(3) Value Spaces.
+
+       01 Airport-Code-Table.
+         05 Airport-Code-Entry Pic X(3) Occurs 40 times.
+
+      * Holding area for one PARM entry before it is length-checked
+      * and moved into the 3-character Airport-Code-Table
+       01 Airport-Code-Raw   Pic X(20) Value Spaces.
+
+      * Running counts of how the multi-airport run went, used for the
+      * final status message and the end-of-run summary report
+       01 Airport-Requested-Count Pic 9(4) Value 0.
+       01 Airport-Success-Count   Pic 9(4) Value 0.
+       01 Airport-Fail-Count      Pic 9(4) Value 0.
+
+      * One row per airport processed this run, printed by the
+      * end-of-run summary report
+       01 Summary-Print-Idx Pic 9(4) Value 0.
+       01 Summary-Table.
+         05 Summary-Entry Occurs 40 times.
+           10 Summary-Iata   Pic X(06).
+           10 Summary-Name   Pic X(50).
+           10 Summary-Status Pic X(07).
+           10 Summary-Delay  Pic X(03).
+
       * Structure for storing data returned from FAA website
       * Filled out by the response body exit
        01 resp-body-data.
@@ -216,11 +415,12 @@
       *
        LINKAGE SECTION.
 
-      * User-supplied parameter: expecting a 3-char IATA airport code
+      * User-supplied parameter: expecting a comma-delimited list of
+      * 3-char IATA airport codes, e.g. LAX,ORD,JFK
        01 jcl-parm.
          05 parm-len    Pic S9(3) binary.
          05 parm-string.
-           10 parm-char Pic X occurs 0 to 100 times
+           10 parm-char Pic X occurs 0 to 160 times
                       depending on parm-len.
 
        PROCEDURE DIVISION using jcl-parm.
@@ -229,13 +429,35 @@
            Display "***********************************************".
            Display "** HTTP Web Enablement Toolkit Sample Begins **".
 
-           If parm-len not equal 3 then
-             Display "** Bogus IATA airport code specified!        **"
+           If parm-len less than 1 then
+             Display "** No IATA airport code(s) specified!        **"
+             Display "** Terminating Sample                        **"
+             Display "***********************************************"
+             Stop Run
+           End-if
+
+           Perform Parse-Airport-Code-List
+
+           If Airport-Code-Count equal ZERO then
+             Display "** Bogus IATA airport code list specified!   **"
              Display "** Terminating Sample                        **"
              Display "***********************************************"
              Stop Run
            End-if
 
+           Perform Read-Http-Config
+
+           *> Read the checkpoint (if any) before opening AIRPOUT and
+           *> HTTPERR, so a restarted run appends to those datasets
+           *> instead of overwriting the rows an earlier run already
+           *> wrote for the airports before Restart-Start-Idx
+           Perform Read-Restart-Checkpoint
+           Perform Find-Restart-Position
+
+           Perform Open-Airport-Output-File
+           Perform Open-Airport-Master-File
+           Perform Open-Http-Error-Log
+
            *> Initialize and set up a connection handle
            Perform HTTP-Init-Connection
 
@@ -251,33 +473,10 @@
 
                If (HWTH-OK)
 
-                 *> Initialize and set up a request
-                 Perform HTTP-Init-Request
-
-                 If (HWTH-OK)
-
-                   *> Set the necessary options before connecting
-                   *> to the server.
-                   Perform HTTP-Setup-Request
-
-                   If (HWTH-OK)
-
-                     *> Send the request
-                     Perform HTTP-Issue-Request
-
-                     If (HWTH-OK)
-
-                       *> If the response code was ok, write the data
-                       If http-resp-code equal 200 then
-                         Perform Display-Airport-Data
-                         Set request-successful to true
-                       End-If
-                     End-If
-                   End-If
-
-                   *> Terminate the request
-                   Perform HTTP-Terminate-Request
-                 End-If
+                 *> Walk every requested airport code over this one
+                 *> connection instead of paying the HWTHCONN/HWTHDISC
+                 *> overhead once per airport
+                 Perform Process-Airport-Code-List
 
                  *> Disconnect the connection
                  Perform HTTP-Disconnect
@@ -288,18 +487,258 @@
              Perform HTTP-Terminate-Connection
            End-If
 
-           *> If the last service was successful and the request
-           *> completed successfully, then put successful message
+           *> If the last service was successful and at least one
+           *> airport was retrieved successfully, put out a successful
+           *> message
            If HWTH-OK AND request-successful then
              Display "** Program Ended Successfully                **"
            else
              Display "** Program Ended Unsuccessfully              **"
            End-if
 
+           Perform End-of-Run-Summary
+
+           Perform Close-Airport-Output-File
+           Perform Close-Airport-Master-File
+           Perform Close-Http-Error-Log
+
            Display "** HTTP Web Enablement Toolkit Sample Ends   **".
            Display "***********************************************".
            STOP RUN.
 
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * **
+      * Function: Parse-Airport-Code-List                              *
+      *           Splits the comma-delimited IATA code list supplied   *
+      *           in the PARM field into Airport-Code-Table so the     *
+      *           run can walk every code without a separate JCL       *
+      *           submission per airport.                              *
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * **
+       Parse-Airport-Code-List.
+
+           Move 1 to Airport-Code-Ptr
+           Move 0 to Airport-Code-Count
+
+           Perform Parse-Next-Airport-Code
+             Until Airport-Code-Ptr > parm-len
+                or Airport-Code-Count = Airport-Code-Max
+
+           If Airport-Code-Count = Airport-Code-Max
+             and Airport-Code-Ptr <= parm-len
+             Display "** WARNING: AIRPORT_LIST contains more than "
+                      Airport-Code-Max " codes - entries beyond "
+                      "the limit were not processed"
+           End-If
+           .
+
+       Parse-Next-Airport-Code.
+
+           Add 1 to Airport-Code-Count
+
+           Move Spaces to Airport-Code-Raw
+
+           Unstring parm-string(1:parm-len) Delimited by ","
+             Into Airport-Code-Raw
+             With Pointer Airport-Code-Ptr
+
+           Move Function Trim(Airport-Code-Raw) to Airport-Code-Raw
+
+           If Airport-Code-Raw equal Spaces then
+             *> A blank entry (e.g. a trailing comma) doesn't count
+             Subtract 1 from Airport-Code-Count
+           else
+             If Function Length(Function Trim(Airport-Code-Raw))
+                 not equal 3
+               Display "** WARNING: Skipping invalid airport code '"
+                        Function Trim(Airport-Code-Raw)
+                        "' - IATA codes must be exactly 3 characters"
+               Subtract 1 from Airport-Code-Count
+             else
+               Move Airport-Code-Raw(1:3)
+                 to Airport-Code-Entry(Airport-Code-Count)
+             End-If
+           End-If
+           .
+
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * **
+      * Function: Process-Airport-Code-List                            *
+      *           Drives one HTTP request per airport code in          *
+      *           Airport-Code-Table over the already-established      *
+      *           connection. A restart checkpoint (if one exists)     *
+      *           is honored so re-running this job after a failure    *
+      *           does not re-hit the API for airports already done.   *
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * **
+       Process-Airport-Code-List.
+
+           *> Read-Restart-Checkpoint/Find-Restart-Position already ran
+           *> in the mainline, ahead of opening AIRPOUT/HTTPERR, so
+           *> Restart-Start-Idx is already set here
+
+           Move Restart-Start-Idx to Airport-Code-Idx
+
+           If Restart-Start-Idx greater than Airport-Code-Count
+             *> The checkpointed code was the last entry in this
+             *> list - every airport already completed successfully
+             *> in a prior run, so there is nothing left to do. Clear
+             *> the checkpoint now so the *next* run of this same list
+             *> starts over from airport 1 instead of finding this
+             *> same checkpoint and looping here forever.
+             Display "** All airports in this list were already "
+                      "completed by a prior run - nothing to do"
+             Set request-successful to true
+             Perform Clear-Restart-Checkpoint
+           else
+             If Restart-Start-Idx greater than 1
+               Display "** Restarting after checkpoint - resuming at "
+                        "airport " Restart-Start-Idx " of "
+                        Airport-Code-Count
+             End-If
+
+             Perform Process-One-Airport-Code
+               Until Airport-Code-Idx > Airport-Code-Count
+
+             *> The checkpoint only needs to persist across runs when
+             *> it still has unfinished work behind it. Once the full
+             *> list completes with no failures, clear it so the next
+             *> run of this same list is treated as a fresh run rather
+             *> than resolving straight to "nothing to do".
+             If Airport-Fail-Count = 0
+               Perform Clear-Restart-Checkpoint
+             End-If
+           End-If
+           .
+
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * **
+      * Function: Find-Restart-Position                                *
+      *           Locates the checkpointed IATA code within this       *
+      *           run's Airport-Code-Table and sets Restart-Start-Idx  *
+      *           to the entry that follows it. No checkpoint (or a    *
+      *           checkpointed code that isn't in this run's list)     *
+      *           starts from the first entry.                         *
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * **
+       Find-Restart-Position.
+
+           Move 0 to Restart-Start-Idx
+
+           If Checkpoint-Found
+             Move 1 to Restart-Search-Idx
+             Perform Scan-For-Checkpoint-Code
+               Until Restart-Search-Idx greater than Airport-Code-Count
+           End-If
+
+           If Restart-Start-Idx equal ZERO
+             Move 1 to Restart-Start-Idx
+           End-If
+           .
+
+       Scan-For-Checkpoint-Code.
+
+           If Airport-Code-Entry(Restart-Search-Idx) equal
+                                                       Checkpoint-Iata
+             Compute Restart-Start-Idx = Restart-Search-Idx + 1
+             Move Airport-Code-Count to Restart-Search-Idx
+           End-If
+
+           Add 1 to Restart-Search-Idx
+           .
+
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * **
+      * Function: Process-One-Airport-Code                             *
+      *           Issues the request for a single airport code and     *
+      *           tallies the outcome for the end-of-run summary.      *
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * **
+       Process-One-Airport-Code.
+
+           Move Airport-Code-Entry(Airport-Code-Idx)
+             to Current-Airport-Code
+
+           Add 1 to Airport-Requested-Count
+
+           *> Reset per-request response state. The header exit only
+           *> stamps http-resp-code the first time it sees it at zero
+           Move 0 to http-resp-code
+           Move 0 to http-hdr-count
+           Move 0 to hdr-flags
+           Move Spaces to http-resp-reason
+           Initialize airport-info
+
+           *> Initialize and set up a request
+           Perform HTTP-Init-Request
+
+           If (HWTH-OK)
+
+             *> Set the necessary options before connecting
+             *> to the server.
+             Perform HTTP-Setup-Request
+
+             If (HWTH-OK)
+
+               *> Send the request
+               Perform HTTP-Issue-Request
+
+               If (HWTH-OK)
+
+                 *> If the response code was ok, write the data
+                 If http-resp-code equal 200 then
+                   Perform Display-Airport-Data
+                   Perform Write-Airport-Output-Record
+                   Perform Check-Airport-Delay-Status
+                   Set request-successful to true
+                   Add 1 to Airport-Success-Count
+                   Perform Write-Restart-Checkpoint
+                   Perform Write-Airport-Master-Record
+                 else
+                   Add 1 to Airport-Fail-Count
+                   Perform Log-Http-Failure
+                 End-If
+               else
+                 Add 1 to Airport-Fail-Count
+                 Move "NO RESPONSE - HTTP-Issue-Request failed"
+                   to http-resp-reason
+                 Perform Log-Http-Failure
+               End-If
+             else
+               Add 1 to Airport-Fail-Count
+               Move "NO RESPONSE - HTTP-Setup-Request failed"
+                 to http-resp-reason
+               Perform Log-Http-Failure
+             End-If
+
+             *> Terminate the request
+             Perform HTTP-Terminate-Request
+           else
+             Add 1 to Airport-Fail-Count
+             Move "NO RESPONSE - HTTP-Init-Request failed"
+               to http-resp-reason
+             Perform Log-Http-Failure
+           End-If
+
+           Perform Record-Airport-Summary
+
+           Add 1 to Airport-Code-Idx
+           .
+
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * **
+      * Function: Record-Airport-Summary                               *
+      *           Captures the outcome of the airport just processed   *
+      *           for the end-of-run summary report.                   *
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * **
+       Record-Airport-Summary.
+
+           Move Current-Airport-Code to Summary-Iata(Airport-Code-Idx)
+           Move airport-name to Summary-Name(Airport-Code-Idx)
+
+           If http-resp-code equal 200
+             Move "SUCCESS" to Summary-Status(Airport-Code-Idx)
+           else
+             Move "FAILED"  to Summary-Status(Airport-Code-Idx)
+           End-If
+
+           Move "NO"  to Summary-Delay(Airport-Code-Idx)
+           If airport-delay-true
+             Move "YES" to Summary-Delay(Airport-Code-Idx)
+           End-If
+           .
+
       ****************************************************************
       *                                                              *
       * Function: HTTP-Init-Connection                               *
@@ -390,11 +829,9 @@
              *> |______________________________________________________|
              Set HWTH-OPT-URI to true
 
-             Move "http://www.airport-data.com" to  option-val-char
-             Move 27 to option-val-len
-           *> Alternate test: Use local server
-           *> Move "http://10.0.0.117" to  option-val-char
-           *> Move 17 to option-val-len
+             Move Function Trim(Http-Target-Host) to option-val-char
+             Compute option-val-len =
+                 function length(function trim(Http-Target-Host))
 
              Set option-val-addr to address of option-val-char
 
@@ -419,7 +856,7 @@
              Set option-val-addr to address of option-val-numeric
              Compute option-val-len =
                  function length (option-val-numeric)
-             move 80 to option-val-numeric
+             move Http-Target-Port to option-val-numeric
              Display "** Set HWTH-OPT-PORT for connection"
              Call "HWTHSET" using
                             HWTH-RETURN-CODE
@@ -430,6 +867,50 @@
                             HWTH-DIAG-AREA
            End-If
 
+           If HWTH-OK
+             *>  ______________________________________________________
+             *> |                                                      |
+             *> | Set the SASL/TLS keyring and certificate label, if   |
+             *> | HTTPCFG supplied one, so this connection can trust   |
+             *> | the server's certificate on https:// requests.       |
+             *> |______________________________________________________|
+             If Http-Keyring-Name not equal Spaces
+               Set HWTH-OPT-KEYRING to true
+               Move Function Trim(Http-Keyring-Name) to option-val-char
+               Compute option-val-len =
+                   function length(function trim(Http-Keyring-Name))
+               Set option-val-addr to address of option-val-char
+
+               Display "** Set HWTH-OPT-KEYRING for connection"
+               Call "HWTHSET" using
+                              HWTH-RETURN-CODE
+                              Conn-Handle
+                              HWTH-Set-OPTION
+                              option-val-addr
+                              option-val-len
+                              HWTH-DIAG-AREA
+             End-If
+           End-If
+
+           If HWTH-OK
+             If Http-Cert-Label not equal Spaces
+               Set HWTH-OPT-CERTIFICATE to true
+               Move Function Trim(Http-Cert-Label) to option-val-char
+               Compute option-val-len =
+                   function length(function trim(Http-Cert-Label))
+               Set option-val-addr to address of option-val-char
+
+               Display "** Set HWTH-OPT-CERTIFICATE for connection"
+               Call "HWTHSET" using
+                              HWTH-RETURN-CODE
+                              Conn-Handle
+                              HWTH-Set-OPTION
+                              option-val-addr
+                              option-val-len
+                              HWTH-DIAG-AREA
+             End-If
+           End-If
+
            If HWTH-OK
 
              *>  ______________________________________________________
@@ -546,19 +1027,12 @@
              *> |______________________________________________________|
              Set HWTH-OPT-URI to true
              Move 1 to option-val-len
-             STRING "/api/ap_info.json?iata="
+             STRING Function Trim(Http-Uri-Prefix)
                     DELIMITED BY SIZE
-                    parm-string(1:parm-len) DELIMITED BY SIZE
+                    Current-Airport-Code DELIMITED BY SIZE
                     INTO
                     option-val-char WITH POINTER option-val-len
 
-          *> Alternate test: Use local server
-          *> STRING "/index.htm"
-          *>        DELIMITED BY SIZE
-          *>        parm-string(1:parm-len) DELIMITED BY SIZE
-          *>        INTO
-          *>        option-val-char WITH POINTER option-val-len
-
              Set option-val-addr to address of option-val-char
              SUBTRACT 1 FROM option-val-len
 
@@ -645,6 +1119,7 @@
              Set hdr-rspcode-ptr to address of http-resp-code
              Set hdr-count-ptr to address of http-hdr-count
              Set hdr-flags-ptr of hdr-udata to address of hdr-flags
+             Set hdr-reason-ptr to address of http-resp-reason
 
              *>  ______________________________________________________
              *> |                                                      |
@@ -810,9 +1285,485 @@
            Display "Airport country: " airport-country.
            Display "Airport longitude: " airport-long.
            Display "Airport latitude: " airport-lat.
+           Display "Airport weather: " airport-weather-cond.
+           Display "Airport temperature: " airport-temp.
+           Display "Airport wind: " airport-wind.
            Display "-----------------------------------".
 
 
+      ****************************************************************
+      *                                                              *
+      * Open-Airport-Output-File                                     *
+      *                                                              *
+      *   Function:  Open the AIRPOUT dataset that receives one      *
+      *    fixed-format record per airport processed this run. A     *
+      *    restarted run (Restart-Start-Idx greater than 1) opens    *
+      *    EXTEND instead of OUTPUT, so the rows an earlier run       *
+      *    already wrote for airports before the checkpoint are not  *
+      *    overwritten.                                               *
+      *                                                              *
+      ****************************************************************
+       Open-Airport-Output-File.
+
+           If Restart-Start-Idx greater than 1
+             Open Extend AIRPOUT-FILE
+           else
+             Open Output AIRPOUT-FILE
+           End-If
+
+           If AIRPOUT-OK
+             Set AIRPOUT-IS-OPEN to true
+           else
+             Display "** WARNING: Unable to open AIRPOUT, status: "
+                      AIRPOUT-STATUS
+             Display "**          Airport data will not be written"
+                      " to AIRPOUT this run"
+           End-If
+           .
+
+      ****************************************************************
+      *                                                              *
+      * Write-Airport-Output-Record                                  *
+      *                                                              *
+      *   Function:  Build one AIRPOUT record from the airport-info  *
+      *    group returned by the current request and write it.      *
+      *                                                              *
+      ****************************************************************
+       Write-Airport-Output-Record.
+
+           If AIRPOUT-IS-OPEN
+
+             Move airport-iata           to AIRPOUT-IATA
+             Move airport-name           to AIRPOUT-NAME
+             Move airport-state          to AIRPOUT-STATE
+             Move airport-country        to AIRPOUT-COUNTRY
+             Move airport-lat            to AIRPOUT-LAT
+             Move airport-long           to AIRPOUT-LONG
+             Move airport-status-type    to AIRPOUT-STATUS-TYPE
+             Move airport-average-delay  to AIRPOUT-AVERAGE-DELAY
+             Move Spaces                 to AIRPOUT-DELAY-FLAG
+             If airport-delay-true
+               Move "Y" to AIRPOUT-DELAY-FLAG
+             else
+               Move "N" to AIRPOUT-DELAY-FLAG
+             End-If
+             Move Spaces                 to AIRPOUT-FILLER
+
+             Write AIRPOUT-RECORD
+
+             If NOT AIRPOUT-OK
+               Display "** WARNING: Write to AIRPOUT failed, status: "
+                        AIRPOUT-STATUS
+             End-If
+           End-If
+           .
+
+      ****************************************************************
+      *                                                              *
+      * Check-Airport-Delay-Status                                   *
+      *                                                              *
+      *   Function:  When the airport just retrieved is flagged as   *
+      *    delayed (its reported average delay is over the           *
+      *    threshold), raise a highlighted console message so shift  *
+      *    operators can spot it in the job log without reading      *
+      *    every per-airport DISPLAY block, and post a non-zero      *
+      *    return code for the step.                                 *
+      *                                                              *
+      ****************************************************************
+       Check-Airport-Delay-Status.
+
+           If airport-delay-true
+
+             Display "!! DELAY ALERT !! " airport-iata
+                      " - " airport-status-reason
+                      " (avg delay " airport-average-delay ")"
+                      UPON CONSOLE
+
+             Move 4 to Return-Code
+           End-If
+           .
+
+      ****************************************************************
+      *                                                              *
+      * End-of-Run-Summary                                           *
+      *                                                              *
+      *   Function:  Tally how the multi-airport run went and print  *
+      *    a simple columnar report of every airport processed, so   *
+      *    the whole run can be judged from the job log without      *
+      *    scrolling back through each airport's DISPLAY block.      *
+      *                                                              *
+      ****************************************************************
+       End-of-Run-Summary.
+
+           Display " ".
+           Display "***********************************************".
+           Display "** End-of-Run Summary                        **".
+           Display "***********************************************".
+           Display "Airports requested: " Airport-Requested-Count.
+           Display "Airports succeeded: " Airport-Success-Count.
+           Display "Airports failed   : " Airport-Fail-Count.
+           Display " ".
+
+           *> On a restarted run, Summary-Table only has rows for the
+           *> airports this run actually processed (Restart-Start-Idx
+           *> through Airport-Code-Count) - airports completed by an
+           *> earlier run were never re-read into it, so say so rather
+           *> than printing uninitialized rows for them.
+           If Restart-Start-Idx greater than 1
+             Compute Prior-Run-Count = Restart-Start-Idx - 1
+             Display "(showing airports processed THIS run only - "
+                      "airport 1 through " Prior-Run-Count
+                      " were completed by an earlier run)"
+           End-If
+
+           Display "IATA  Name"
+                   "                                            "
+                   "Status   Delay".
+
+           Perform Print-Summary-Report
+
+           Display "***********************************************"
+           .
+
+       Print-Summary-Report.
+
+           Move Restart-Start-Idx to Summary-Print-Idx
+
+           Perform Print-Airport-Summary-Line
+             Until Summary-Print-Idx greater than Airport-Code-Count
+           .
+
+       Print-Airport-Summary-Line.
+
+           Display Summary-Iata(Summary-Print-Idx) "  "
+                    Summary-Name(Summary-Print-Idx) " "
+                    Summary-Status(Summary-Print-Idx) "  "
+                    Summary-Delay(Summary-Print-Idx)
+
+           Add 1 to Summary-Print-Idx
+           .
+
+      ****************************************************************
+      *                                                              *
+      * Close-Airport-Output-File                                    *
+      *                                                              *
+      *   Function:  Close the AIRPOUT dataset, if it was opened.    *
+      *                                                              *
+      ****************************************************************
+       Close-Airport-Output-File.
+
+           If AIRPOUT-IS-OPEN
+             Close AIRPOUT-FILE
+             Move 0 to AIRPOUT-OPEN-FLAG
+           End-If
+           .
+
+      ****************************************************************
+      *                                                              *
+      * Open-Http-Error-Log                                          *
+      *                                                              *
+      *   Function:  Open the HTTPERR dataset that non-200 airport   *
+      *    requests are logged to. A restarted run (Restart-Start-   *
+      *    Idx greater than 1) opens EXTEND instead of OUTPUT, so    *
+      *    failures logged by an earlier run are not lost.           *
+      *                                                              *
+      ****************************************************************
+       Open-Http-Error-Log.
+
+           If Restart-Start-Idx greater than 1
+             Open Extend HTTPERR-FILE
+           else
+             Open Output HTTPERR-FILE
+           End-If
+
+           If HTTPERR-OK
+             Set HTTPERR-IS-OPEN to true
+           else
+             Display "** WARNING: Unable to open HTTPERR, status: "
+                      HTTPERR-STATUS
+             Display "**          HTTP failures will not be logged "
+                      "to HTTPERR this run"
+           End-If
+           .
+
+      ****************************************************************
+      *                                                              *
+      * Log-Http-Failure                                             *
+      *                                                              *
+      *   Function:  Record the status code and reason phrase for    *
+      *    an airport request that came back other than 200, both    *
+      *    to the job log and to the HTTPERR dataset, instead of     *
+      *    just discarding the reason phrase after one DISPLAY in    *
+      *    the response header exit.                                 *
+      *                                                              *
+      ****************************************************************
+       Log-Http-Failure.
+
+           Display "** HTTP request failed for " Current-Airport-Code
+                    " - status " http-resp-code " "
+                    Function Trim(http-resp-reason)
+
+           If HTTPERR-IS-OPEN
+             Move Current-Airport-Code to HTTPERR-IATA
+             Move http-resp-code       to HTTPERR-RESP-CODE
+             Move http-resp-reason     to HTTPERR-REASON
+             Move Spaces               to HTTPERR-FILLER
+             Write HTTPERR-RECORD
+             If NOT HTTPERR-OK
+               Display "** WARNING: Write to HTTPERR failed, status: "
+                        HTTPERR-STATUS
+             End-If
+           End-If
+           .
+
+      ****************************************************************
+      *                                                              *
+      * Close-Http-Error-Log                                         *
+      *                                                              *
+      *   Function:  Close the HTTPERR dataset, if it was opened.    *
+      *                                                              *
+      ****************************************************************
+       Close-Http-Error-Log.
+
+           If HTTPERR-IS-OPEN
+             Close HTTPERR-FILE
+             Move 0 to HTTPERR-OPEN-FLAG
+           End-If
+           .
+
+      ****************************************************************
+      *                                                              *
+      * Read-Http-Config                                             *
+      *                                                              *
+      *   Function:  Read the optional HTTPCFG control-card DD to    *
+      *    override the target host, port and URI path prefix that   *
+      *    are otherwise hardcoded, so a new target server can be    *
+      *    pointed at without recompiling. Any field left blank (or  *
+      *    the DD not being supplied at all) keeps the built-in      *
+      *    default for that field.                                  *
+      *                                                              *
+      ****************************************************************
+       Read-Http-Config.
+
+           Open Input HTTPCFG-FILE
+
+           If HTTPCFG-OK
+             Read HTTPCFG-FILE
+               Not At End
+                 If HTTPCFG-HOST not equal Spaces
+                   Move HTTPCFG-HOST to Http-Target-Host
+                 End-If
+                 If HTTPCFG-PORT numeric and HTTPCFG-PORT greater
+                                                             than ZERO
+                   Move HTTPCFG-PORT to Http-Target-Port
+                 End-If
+                 If HTTPCFG-URI-PREFIX not equal Spaces
+                   Move HTTPCFG-URI-PREFIX to Http-Uri-Prefix
+                 End-If
+                 If HTTPCFG-KEYRING not equal Spaces
+                   Move HTTPCFG-KEYRING to Http-Keyring-Name
+                 End-If
+                 If HTTPCFG-CERT-LABEL not equal Spaces
+                   Move HTTPCFG-CERT-LABEL to Http-Cert-Label
+                 End-If
+                 Display "** HTTPCFG control card applied - target "
+                          "host: " Function Trim(Http-Target-Host)
+             End-Read
+             Close HTTPCFG-FILE
+           else
+             Display "** No HTTPCFG control card supplied - using "
+                      "default target host/port"
+           End-If
+           .
+
+      ****************************************************************
+      *                                                              *
+      * Read-Restart-Checkpoint                                      *
+      *                                                              *
+      *   Function:  Read the one-record CHKPTDS checkpoint dataset  *
+      *    written by a prior run of this job, if any, and note the  *
+      *    last IATA code that completed successfully. A missing or  *
+      *    empty checkpoint dataset just means this is a fresh run.  *
+      *                                                              *
+      ****************************************************************
+       Read-Restart-Checkpoint.
+
+           Move 0 to Checkpoint-Found-Flag
+           Move Spaces to Checkpoint-Iata
+
+           Open Input CHKPT-FILE
+
+           If CHKPT-OK
+             Read CHKPT-FILE
+               At End
+                 Move Spaces to Checkpoint-Iata
+               Not At End
+                 Move CHKPT-IATA to Checkpoint-Iata
+                 Set Checkpoint-Found to true
+             End-Read
+             Close CHKPT-FILE
+           else
+             Display "** No restart checkpoint found - processing "
+                      "the full airport list"
+           End-If
+           .
+
+      ****************************************************************
+      *                                                              *
+      * Write-Restart-Checkpoint                                     *
+      *                                                              *
+      *   Function:  Record the IATA code just completed             *
+      *    successfully as the new restart point, so a subsequent    *
+      *    run of this job that fails partway through can resume     *
+      *    after it instead of re-issuing already-satisfied          *
+      *    requests.                                                 *
+      *                                                              *
+      ****************************************************************
+       Write-Restart-Checkpoint.
+
+           Move Current-Airport-Code to CHKPT-IATA
+           Move Spaces to CHKPT-FILLER
+
+           Open Output CHKPT-FILE
+
+           If CHKPT-OK
+             Write CHKPT-RECORD
+             Close CHKPT-FILE
+           else
+             Display "** WARNING: Unable to write restart checkpoint,"
+                      " status: " CHKPT-STATUS
+           End-If
+           .
+
+      ****************************************************************
+      *                                                              *
+      * Clear-Restart-Checkpoint                                     *
+      *                                                              *
+      *   Function:  Empty out CHKPTDS once an airport list has      *
+      *    finished a run with no failures, so a subsequent run of   *
+      *    the same list is not mistaken for a restart of a run      *
+      *    that already finished (which would otherwise resolve      *
+      *    every code to "already done" forever).                   *
+      *                                                              *
+      ****************************************************************
+       Clear-Restart-Checkpoint.
+
+           Open Output CHKPT-FILE
+
+           If CHKPT-OK
+             Close CHKPT-FILE
+           else
+             Display "** WARNING: Unable to clear restart checkpoint,"
+                      " status: " CHKPT-STATUS
+           End-If
+           .
+
+      ****************************************************************
+      *                                                              *
+      * Open-Airport-Master-File                                     *
+      *                                                              *
+      *   Function:  Open the AIRMSTR VSAM KSDS for update. If it    *
+      *    cannot be opened (e.g. not yet defined via IDCAMS), the   *
+      *    run continues without updating the master file.           *
+      *                                                              *
+      ****************************************************************
+       Open-Airport-Master-File.
+
+           Open I-O AIRMSTR-FILE
+
+           If AIRMSTR-OK
+             Set AIRMSTR-IS-OPEN to true
+           else
+             Display "** WARNING: Unable to open AIRMSTR, status: "
+                      AIRMSTR-STATUS
+             Display "**          Airport master file will not be "
+                      "updated this run"
+           End-If
+           .
+
+      ****************************************************************
+      *                                                              *
+      * Write-Airport-Master-Record                                  *
+      *                                                              *
+      *   Function:  Refresh the AIRMSTR record for the airport just *
+      *    retrieved - a REWRITE if it already exists, a WRITE if    *
+      *    this is the first time this IATA code has been seen.      *
+      *                                                              *
+      ****************************************************************
+       Write-Airport-Master-Record.
+
+           If AIRMSTR-IS-OPEN
+
+             Move airport-iata to AIRMSTR-IATA
+
+             Read AIRMSTR-FILE
+               Invalid Key
+                 Perform Build-Airport-Master-Record
+                 Write AIRMSTR-RECORD
+                   Invalid Key
+                     Display "** WARNING: Write to AIRMSTR failed for "
+                              airport-iata
+                 End-Write
+               Not Invalid Key
+                 Perform Build-Airport-Master-Record
+                 Rewrite AIRMSTR-RECORD
+                   Invalid Key
+                     Display "** WARNING: Rewrite to AIRMSTR failed "
+                              "for " airport-iata
+                 End-Rewrite
+             End-Read
+           End-If
+           .
+
+      ****************************************************************
+      *                                                              *
+      * Build-Airport-Master-Record                                  *
+      *                                                              *
+      *   Function:  Populate AIRMSTR-RECORD from the current        *
+      *    airport-info values and stamp it with the current date    *
+      *    and time.                                                 *
+      *                                                              *
+      ****************************************************************
+       Build-Airport-Master-Record.
+
+           Move airport-iata            to AIRMSTR-IATA
+           Move airport-name            to AIRMSTR-NAME
+           Move airport-state           to AIRMSTR-STATE
+           Move airport-country         to AIRMSTR-COUNTRY
+           Move airport-lat             to AIRMSTR-LAT
+           Move airport-long            to AIRMSTR-LONG
+           Move airport-status-type     to AIRMSTR-STATUS-TYPE
+           Move airport-status-reason   to AIRMSTR-STATUS-REASON
+           Move airport-average-delay   to AIRMSTR-AVERAGE-DELAY
+           Move airport-weather-cond    to AIRMSTR-WEATHER-COND
+           Move airport-temp            to AIRMSTR-TEMP
+           Move airport-wind            to AIRMSTR-WIND
+
+           Move "N" to AIRMSTR-DELAY-FLAG
+           If airport-delay-true
+             Move "Y" to AIRMSTR-DELAY-FLAG
+           End-If
+
+           Move Function Current-Date(1:8) to AIRMSTR-UPD-DATE
+           Move Function Current-Date(9:6) to AIRMSTR-UPD-TIME
+           Move Spaces                     to AIRMSTR-FILLER
+           .
+
+      ****************************************************************
+      *                                                              *
+      * Close-Airport-Master-File                                    *
+      *                                                              *
+      *   Function:  Close the AIRMSTR dataset, if it was opened.    *
+      *                                                              *
+      ****************************************************************
+       Close-Airport-Master-File.
+
+           If AIRMSTR-IS-OPEN
+             Close AIRMSTR-FILE
+             Move 0 to AIRMSTR-OPEN-FLAG
+           End-If
+           .
+
       ****************************************************************
       *                                                              *
       * Function: HTTP-Disconnect                                    *
@@ -979,9 +1930,11 @@
          05 hdr-rspcode-ptr Pointer.
          05 hdr-count-ptr   Pointer.
          05 hdr-flags-ptr   Pointer.
+         05 hdr-reason-ptr  Pointer.
 
        01 http-resp-code Pic 9(9) Binary.
        01 http-hdr-count Pic 9(9) Binary.
+       01 http-resp-reason Pic X(64).
 
        01 hdr-flags.
          05 json-response-flag    Pic 9.
@@ -1025,6 +1978,7 @@
            Set address of hdr-flags to hdr-flags-ptr.
            Set address of http-resp-code to hdr-rspcode-ptr.
            Set address of http-hdr-count to hdr-count-ptr.
+           Set address of http-resp-reason to hdr-reason-ptr.
 
            *>  ______________________________________________________
            *> |                                                      |
@@ -1045,6 +1999,15 @@
              Display "** HTTP Reason Phrase: "
                        reason-dsect(1:HWTH-STATUS-REASON-LEN)
 
+             *> Surface the reason phrase back to the main program
+             *> through hdr-udata, the same way the status code
+             *> already is, so a non-200 response can be logged with
+             *> more than just a numeric code
+             Move Spaces to http-resp-reason
+             Move reason-dsect(1:function Min(64,
+                                    HWTH-STATUS-REASON-LEN))
+               to http-resp-reason
+
              Move HWTH-STATUS-CODE to http-resp-code
            End-If
 
@@ -1134,6 +2097,7 @@
        01 Reason-Key    Pic X(6) Value 'reason'.
        01 Avg-Delay-Key Pic X(8) Value 'avgDelay'.
        01 Weather-Key   Pic X(7) Value 'weather'.
+       01 Cond-Key      Pic X(10) Value 'conditions'.
        01 Temp-Key      Pic X(4) Value 'temp'.
        01 Wind-Key      Pic X(4) Value 'wind'.
 
@@ -1153,6 +2117,12 @@
        01 data-copy-len     Pic 9(9) Binary Value 0.
        01 workarea-max      Pic 9(9) Binary Value 0.
 
+      * Used to decide whether the reported average delay puts the
+      * airport over the threshold that gets it flagged as delayed
+       01 Delay-Threshold-Minutes   Pic 9(4) Value 15.
+       01 Airport-Avg-Delay-Minutes Pic 9(4) Value 0.
+       01 Numval-Test-Result        Pic S9(4) Value 0.
+
        LINKAGE SECTION.
        01 http-response  Pic X(20).
        01 exit-flags     Pic X(4).
@@ -1471,7 +2441,157 @@
              Move  string-dsect(1:search-result-len) to airport-lat
            End-If
 
+      *     __________________________________________________________
+      *    |                                                          |
+      *    | Retrieve the airport's delay/status sub-object and, if   |
+      *    | present, the type/reason/average-delay fields nested     |
+      *    | inside it. An airport is flagged as delayed when its     |
+      *    | reported average delay is over Delay-Threshold-Minutes,  |
+      *    | so shift operators can spot it without reading every     |
+      *    | per-airport DISPLAY block.                                |
+      *    |__________________________________________________________|
+           Set airport-delay-false to true
+
+           Move Delay-Key to search-string
+           Compute search-string-len = function length(Delay-Key)
+           Call "find-object" using
+                              root-object
+                              search-string-ptr
+                              search-string-len
+                              status-object.
 
+           If HWTJ-OK then
+
+             Move Type-Key to search-string
+             Compute search-string-len = function length(Type-Key)
+             Call "find-string" using
+                                status-object
+                                search-string-ptr
+                                search-string-len
+                                search-result-ptr
+                                search-result-len.
+             If HWTJ-OK then
+               Set address of string-dsect to search-result-ptr
+               Compute data-copy-len =
+                 function min(search-result-len,
+                              function length(airport-status-type))
+               Move string-dsect(1:search-result-len)
+                 to airport-status-type
+             End-If
+
+             Move Reason-Key to search-string
+             Compute search-string-len = function length(Reason-Key)
+             Call "find-string" using
+                                status-object
+                                search-string-ptr
+                                search-string-len
+                                search-result-ptr
+                                search-result-len.
+             If HWTJ-OK then
+               Set address of string-dsect to search-result-ptr
+               Compute data-copy-len =
+                 function min(search-result-len,
+                              function length(airport-status-reason))
+               Move string-dsect(1:search-result-len)
+                 to airport-status-reason
+             End-If
+
+             Move Avg-Delay-Key to search-string
+             Compute search-string-len = function length(Avg-Delay-Key)
+             Call "find-string" using
+                                status-object
+                                search-string-ptr
+                                search-string-len
+                                search-result-ptr
+                                search-result-len.
+             If HWTJ-OK then
+               Set address of string-dsect to search-result-ptr
+               Compute data-copy-len =
+                 function min(search-result-len,
+                              function length(airport-average-delay))
+               Move string-dsect(1:search-result-len)
+                 to airport-average-delay
+
+               Compute Numval-Test-Result =
+                 function Test-Numval(function trim(
+                              airport-average-delay))
+               If Numval-Test-Result = 0
+                 Compute Airport-Avg-Delay-Minutes =
+                   function Numval(function trim(airport-average-delay))
+                 If Airport-Avg-Delay-Minutes > Delay-Threshold-Minutes
+                   Set airport-delay-true to true
+                 End-If
+               End-If
+             End-If
+           End-If
+
+      *     __________________________________________________________
+      *    |                                                          |
+      *    | Retrieve the airport's weather sub-object and, if        |
+      *    | present, the conditions/temperature/wind fields nested   |
+      *    | inside it.                                                |
+      *    |__________________________________________________________|
+           Move Weather-Key to search-string
+           Compute search-string-len = function length(Weather-Key)
+           Call "find-object" using
+                              root-object
+                              search-string-ptr
+                              search-string-len
+                              weather-object.
+
+           If HWTJ-OK then
+
+             Move Cond-Key to search-string
+             Compute search-string-len = function length(Cond-Key)
+             Call "find-string" using
+                                weather-object
+                                search-string-ptr
+                                search-string-len
+                                search-result-ptr
+                                search-result-len.
+             If HWTJ-OK then
+               Set address of string-dsect to search-result-ptr
+               Compute data-copy-len =
+                 function min(search-result-len,
+                              function length(airport-weather-cond))
+               Move string-dsect(1:search-result-len)
+                 to airport-weather-cond
+             End-If
+
+             Move Temp-Key to search-string
+             Compute search-string-len = function length(Temp-Key)
+             Call "find-string" using
+                                weather-object
+                                search-string-ptr
+                                search-string-len
+                                search-result-ptr
+                                search-result-len.
+             If HWTJ-OK then
+               Set address of string-dsect to search-result-ptr
+               Compute data-copy-len =
+                 function min(search-result-len,
+                              function length(airport-temp))
+               Move string-dsect(1:search-result-len)
+                 to airport-temp
+             End-If
+
+             Move Wind-Key to search-string
+             Compute search-string-len = function length(Wind-Key)
+             Call "find-string" using
+                                weather-object
+                                search-string-ptr
+                                search-string-len
+                                search-result-ptr
+                                search-result-len.
+             If HWTJ-OK then
+               Set address of string-dsect to search-result-ptr
+               Compute data-copy-len =
+                 function min(search-result-len,
+                              function length(airport-wind))
+               Move string-dsect(1:search-result-len)
+                 to airport-wind
+             End-If
+           End-If
 
            .
 
