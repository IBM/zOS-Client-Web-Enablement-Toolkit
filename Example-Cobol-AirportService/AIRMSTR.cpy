@@ -0,0 +1,30 @@
+      ****************************************************************
+      *                                                              *
+      * AIRMSTR - Airport master file record layout                  *
+      *                                                              *
+      *   Function:  Durable, keyed-by-IATA-code view of the most    *
+      *    recently retrieved data for each airport this job has     *
+      *    ever processed. Every successful retrieval in HWTHXCB1    *
+      *    writes or rewrites the matching AIRMSTR record, so        *
+      *    downstream jobs/inquiries have a current picture without  *
+      *    re-calling the API.                                       *
+      *                                                              *
+      ****************************************************************
+       01 AIRMSTR-RECORD.
+           05 AIRMSTR-IATA            Pic X(06).
+           05 AIRMSTR-NAME            Pic X(50).
+           05 AIRMSTR-STATE           Pic X(30).
+           05 AIRMSTR-COUNTRY         Pic X(50).
+           05 AIRMSTR-LAT             Pic X(30).
+           05 AIRMSTR-LONG            Pic X(30).
+           05 AIRMSTR-STATUS-TYPE     Pic X(30).
+           05 AIRMSTR-STATUS-REASON   Pic X(30).
+           05 AIRMSTR-AVERAGE-DELAY   Pic X(30).
+           05 AIRMSTR-WEATHER-COND    Pic X(30).
+           05 AIRMSTR-TEMP            Pic X(30).
+           05 AIRMSTR-WIND            Pic X(30).
+           05 AIRMSTR-DELAY-FLAG      Pic X(01).
+           05 AIRMSTR-LAST-UPDATED.
+               10 AIRMSTR-UPD-DATE    Pic X(08).
+               10 AIRMSTR-UPD-TIME    Pic X(06).
+           05 AIRMSTR-FILLER          Pic X(30).
